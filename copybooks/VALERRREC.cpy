@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*
+000030*    COPYBOOK.     VALERRREC
+000040*    AUTHOR.       JKM
+000050*    DATE-WRITTEN. 08/09/2026
+000060*
+000070*    REMARKS.      RECORD LAYOUT FOR THE VALVARS BAD-DATA LOG.
+000080*                  ONE RECORD IS WRITTEN FOR EVERY COW-VARNAME/
+000090*                  COW-VARVALUE PAIR THAT FAILS CONTENT
+000100*                  VALIDATION BEFORE IT WOULD OTHERWISE HAVE
+000110*                  REACHED COWTEMPLATE.
+000120*
+000130*****************************************************************
+000140 01  VALERR-RECORD.
+000150     03  VALERR-DATE              pic 9(08).
+000160     03  VALERR-TIME              pic 9(08).
+000170     03  VALERR-ROUTE-NAME        pic x(30).
+000180     03  VALERR-ERROR-CODE        pic x(04).
+000190     03  VALERR-VARNAME           pic x(99).
+000200     03  VALERR-VARVALUE          pic x(99).
