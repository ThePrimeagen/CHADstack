@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*
+000030*    COPYBOOK.     ROUTETAB
+000040*    AUTHOR.       JKM
+000050*    DATE-WRITTEN. 08/09/2026
+000060*
+000070*    REMARKS.      ONE ENTRY PER URL PATH THE SITE SERVES.  READ
+000080*                  AT STARTUP BY ROUTEDSP FROM THE ROUTETAB
+000090*                  MAINTENANCE FILE SO OPERATIONS CAN ADD OR
+000100*                  RETIRE A ROUTE WITHOUT A RECOMPILE.
+000110*
+000120*****************************************************************
+000130 01  ROUTE-TABLE-RECORD.
+000140     03  RT-URL-PATH             pic x(60).
+000150     03  RT-PROGRAM-NAME         pic x(30).
+000160     03  RT-AUTH-REQUIRED-SW     pic x(01).
+000170         88  RT-AUTH-IS-REQUIRED       value 'Y'.
+000180         88  RT-AUTH-NOT-REQUIRED      value 'N'.
