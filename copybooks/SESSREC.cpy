@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*
+000030*    COPYBOOK.     SESSREC
+000040*    AUTHOR.       JKM
+000050*    DATE-WRITTEN. 08/09/2026
+000060*
+000070*    REMARKS.      RECORD LAYOUT FOR THE SESSSTOR SESSION-SCOPED
+000080*                  VARIABLE STORE.  ONE RECORD PER SESSION-ID/
+000090*                  COW-VARNAME PAIR, SO A VALUE ENTERED ON ONE
+000100*                  PAGE OF A MULTI-STEP FLOW CAN BE READ BACK BY
+000110*                  A LATER PAGE'S ROUTE PROGRAM.
+000120*
+000130*****************************************************************
+000140 01  SESS-RECORD.
+000150     03  SESS-KEY.
+000160         05  SESS-SESSION-ID         pic x(20).
+000170         05  SESS-VARNAME            pic x(99).
+000180     03  SESS-VARVALUE               pic x(99).
