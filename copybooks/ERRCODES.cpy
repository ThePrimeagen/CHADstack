@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020*
+000030*    COPYBOOK.     ERRCODES
+000040*    AUTHOR.       JKM
+000050*    DATE-WRITTEN. 08/09/2026
+000060*
+000070*    REMARKS.      SHOP-WIDE ERROR/STATUS CONDITION CODES.  ANY
+000080*                  PROGRAM THAT NEEDS TO RAISE OR TEST ONE OF
+000090*                  THESE CONDITIONS COPIES THIS INTO ITS
+000100*                  WORKING-STORAGE SECTION SO THE CODE NUMBERS
+000110*                  AND MEANINGS STAY CONSISTENT SHOP-WIDE.
+000120*
+000130*****************************************************************
+000140 01  ERR-STATUS-CODE              pic x(04) value '0000'.
+000150     88  ERR-NONE                       value '0000'.
+000160     88  ERR-BAD-VAR-CONTROL-CHAR       value '1001'.
+000170     88  ERR-BAD-VAR-QUOTE-CHAR         value '1002'.
+000180     88  ERR-TEMPLATE-NOT-FOUND         value '2001'.
+000190     88  ERR-TEMPLATE-CALL-FAILED       value '2002'.
+000200     88  ERR-TEMPLATE-BAD-INPUT         value '2003'.
+000210     88  ERR-AUTH-NOT-LOGGED-ON         value '3001'.
+000220     88  ERR-AUTH-NOT-ENTITLED          value '3002'.
