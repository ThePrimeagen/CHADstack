@@ -0,0 +1,27 @@
+000010*****************************************************************
+000020*
+000030*    COPYBOOK.     AUDITREC
+000040*    AUTHOR.       JKM
+000050*    DATE-WRITTEN. 08/09/2026
+000060*
+000070*    REMARKS.      RECORD LAYOUT FOR THE COWTEMPLATE RENDER AUDIT
+000080*                  LOG.  ONE HEADER RECORD IS WRITTEN PER RENDER
+000090*                  (AUDIT-TYPE-HEADER), FOLLOWED BY ONE VARIABLE
+000100*                  RECORD (AUDIT-TYPE-VAR) PER COW-VARNAME/
+000110*                  COW-VARVALUE PAIR THAT WAS SENT TO THE
+000120*                  TEMPLATE.  SHARED BY AUDITLOG (WRITER) AND
+000130*                  USAGERPT (READER).
+000140*
+000150*****************************************************************
+000160 01  AUDIT-RECORD.
+000170     03  AUDIT-DATE              pic 9(08).
+000180     03  AUDIT-TIME              pic 9(08).
+000190     03  AUDIT-ROUTE-NAME        pic x(30).
+000200     03  AUDIT-TEMPLATE-NAME     pic x(30).
+000210     03  AUDIT-REC-TYPE          pic x(01).
+000220         88  AUDIT-TYPE-HEADER         value 'H'.
+000230         88  AUDIT-TYPE-VAR            value 'V'.
+000240     03  AUDIT-VAR-COUNT         pic 9(04).
+000250     03  AUDIT-VAR-SEQ           pic 9(04).
+000260     03  AUDIT-VARNAME           pic x(99).
+000270     03  AUDIT-VARVALUE          pic x(99).
