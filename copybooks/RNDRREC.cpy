@@ -0,0 +1,26 @@
+000010*****************************************************************
+000020*
+000030*    COPYBOOK.     RNDRREC
+000040*    AUTHOR.       JKM
+000050*    DATE-WRITTEN. 08/09/2026
+000060*
+000070*    REMARKS.      RECORD LAYOUT FOR THE RNDRSTAT RENDER-STATE
+000080*                  STORE.  ONE RECORD PER RENDER-ID TRACKS
+000090*                  WHETHER A CALL TO 'COWTEMPLATE' WAS STARTED,
+000100*                  FINISHED, OR FAILED, SO OPERATIONS CAN TELL
+000110*                  AFTER AN ABEND WHETHER A REQUEST NEEDS TO BE
+000120*                  REPLAYED, AND SO A RETRY DOES NOT RE-RUN A
+000130*                  RENDER THAT ALREADY COMPLETED.
+000140*
+000150*****************************************************************
+000160 01  RNDRSTAT-RECORD.
+000170     03  RNDRSTAT-RENDER-ID       pic x(20).
+000180     03  RNDRSTAT-ROUTE-NAME      pic x(30).
+000190     03  RNDRSTAT-STATE           pic x(01).
+000200         88  RNDRSTAT-IN-PROGRESS       value 'I'.
+000210         88  RNDRSTAT-COMPLETE          value 'C'.
+000220         88  RNDRSTAT-FAILED            value 'F'.
+000230     03  RNDRSTAT-START-DATE      pic 9(08).
+000240     03  RNDRSTAT-START-TIME      pic 9(08).
+000250     03  RNDRSTAT-END-DATE        pic 9(08).
+000260     03  RNDRSTAT-END-TIME        pic 9(08).
