@@ -0,0 +1,41 @@
+000010*****************************************************************
+000020*
+000030*    COPYBOOK.     THEVARS
+000040*    AUTHOR.       JKM
+000050*    DATE-WRITTEN. 08/09/2026
+000060*
+000070*    REMARKS.      THE-VARS-CONTROL CARRIES THE BOOKKEEPING FIELDS
+000080*                  (THE CURRENT OCCURRENCE COUNT AND THE OVERFLOW
+000090*                  SWITCH) FOR THE-VARS, THE COW-VARS TABLE PASSED
+000100*                  TO 'COWTEMPLATE' BY EVERY ROUTE PROGRAM AND
+000110*                  INSPECTED BY THE AUDITLOG AND VALVARS
+000120*                  SUBPROGRAMS.  THE TWO ARE KEPT AS SEPARATE
+000130*                  01-LEVEL RECORDS, NOT ONE, SO THE-VARS BY
+000140*                  ITSELF STARTS AT COW-VARNAME(1) - COWTEMPLATE'S
+000150*                  CONTRACT IS "COW-VARS OCCURS N TIMES" STARTING
+000160*                  AT BYTE 0 OF WHATEVER IT IS HANDED, AND IT MUST
+000170*                  NEVER SEE THE BOOKKEEPING FIELDS AHEAD OF THE
+000180*                  TABLE.  COW-VAR-COUNT DOUBLES AS THE OBJECT OF
+000190*                  THE-VARS' OCCURS DEPENDING ON, SO ANY PROGRAM
+000200*                  THAT RECEIVES THE-VARS MUST ALSO RECEIVE
+000210*                  THE-VARS-CONTROL (EXCEPT COWTEMPLATE ITSELF,
+000220*                  WHICH HAS NO NEED OF IT).  COW-VAR-MAX-SW IS
+000230*                  RAISED INSTEAD OF SILENTLY TRUNCATING WHEN A
+000240*                  ROUTE TRIES TO ADD PAST THE CEILING DEFINED BY
+000250*                  EACH PROGRAM'S OWN COW-VAR-MAX-COUNT (SEE THAT
+000260*                  77-LEVEL).
+000270*
+000280*****************************************************************
+000290 01  THE-VARS-CONTROL.
+000300     03  COW-VAR-COUNT            pic 9(04) comp value zero.
+000310     03  COW-VAR-MAX-SW           pic x(01) value 'N'.
+000320         88  COW-VARS-OVERFLOW          value 'Y'.
+000330         88  COW-VARS-OK                value 'N'.
+000340 
+000350 01  THE-VARS.
+000360     03  COW-vars occurs 1 to 9999 times
+000370                 depending on COW-VAR-COUNT
+000380                 indexed by COW-VAR-IDX.
+000390 
+000400         05 COW-varname           pic x(99).
+000410         05 COW-varvalue          pic x(99).
