@@ -0,0 +1,184 @@
+000010*****************************************************************
+000020*
+000030*    PROGRAM-ID.   ROUTEDSP
+000040*    AUTHOR.       JKM
+000050*    INSTALLATION. CHADSTACK DATA PROCESSING
+000060*    DATE-WRITTEN. 08/09/2026
+000070*
+000080*    REMARKS.      CENTRAL ROUTE DISPATCHER.  LOADS THE ROUTETAB
+000090*                  MAINTENANCE FILE INTO A WORKING-STORAGE TABLE
+000100*                  AT STARTUP, MATCHES THE REQUESTED URL PATH
+000110*                  AGAINST IT, AND CALLS THE ASSOCIATED ROUTE
+000120*                  PROGRAM.  ADDING OR RETIRING A ROUTE IS A
+000130*                  ROUTETAB MAINTENANCE CHANGE, NOT A RECOMPILE.
+000140*
+000150*****************************************************************
+000160*    MODIFICATION HISTORY
+000170*    ------------------------------------------------------------
+000180*    08/09/2026  JKM  ORIGINAL VERSION.
+000190*    08/09/2026  JKM  PASS THE CALLER'S SESSION ID THROUGH TO THE
+000200*                      ROUTE PROGRAM SO A MULTI-PAGE FLOW CAN
+000210*                      CARRY VALUES FORWARD VIA SESSSTOR.
+000220*    08/09/2026  JKM  PASS THE CALLER'S RENDER ID THROUGH TOO, SO
+000230*                      THE ROUTE PROGRAM CAN TRACK IT IN RNDRSTAT
+000240*                      AND DETECT A RETRY OF A RENDER THAT WAS
+000250*                      INTERRUPTED OR ALREADY COMPLETED.
+000260*    08/09/2026  JKM  PASS RT-AUTH-REQUIRED-SW FROM ROUTETAB DOWN
+000270*                      TO THE ROUTE PROGRAM SO IT CAN RUN THE
+000280*                      AUTHCHK LOGIN/ENTITLEMENT CHECK BEFORE
+000290*                      RENDERING.
+000300*    08/09/2026  JKM  CAPTURE THE MATCHED ENTRY'S AUTH-REQUIRED
+000310*                      FLAG INTO WS-MATCHED-AUTH-SW AT MATCH TIME
+000320*                      IN 2100-CHECK-ROUTE-ENTRY, AND PASS THAT
+000330*                      INSTEAD OF INDEXING BY WS-ROUTE-IDX IN
+000340*                      3000-CALL-ROUTE - THE VARYING INDEX HAS
+000350*                      ALREADY STEPPED ONE PAST THE MATCHED ROW
+000360*                      BY THE TIME THE LOOP EXITS.  ALSO CHECK
+000370*                      THE ROUTETAB OPEN IN 1000-LOAD-ROUTE-TABLE
+000380*                      BEFORE READING - AN UNSEEDED ROUTETAB
+000390*                      OTHERWISE SPINS THE READ LOOP FOREVER.
+000400*****************************************************************
+000410 
+000420 identification division.
+000430 program-id. routedsp.
+000440 author. jkm.
+000450 installation. chadstack data processing.
+000460 date-written. 08/09/2026.
+000470 
+000480 environment division.
+000490 input-output section.
+000500 file-control.
+000510     select ROUTE-TABLE-FILE assign to ROUTETAB
+000520         organization is line sequential
+000530         file status is WS-ROUTETAB-FILE-STATUS.
+000540 
+000550 data division.
+000560 file section.
+000570 fd  ROUTE-TABLE-FILE.
+000580     copy ROUTETAB.
+000590 
+000600 working-storage section.
+000610 01  WS-ROUTETAB-FILE-STATUS  pic x(02) value '00'.
+000620     88  WS-ROUTETAB-FILE-OK        value '00'.
+000630     88  WS-ROUTETAB-FILE-EOF       value '10'.
+000640 
+000650 77  WS-ROUTE-MAX-COUNT       pic 9(04) comp value 999.
+000660 
+000670 01  WS-ROUTE-TABLE-AREA.
+000680     03  WS-ROUTE-COUNT       pic 9(04) comp value zero.
+000690     03  WS-ROUTE-ENTRY occurs 0 to 999 times
+000700                 depending on WS-ROUTE-COUNT
+000710                 indexed by WS-ROUTE-IDX.
+000720         05  WS-ROUTE-URL-PATH        pic x(60).
+000730         05  WS-ROUTE-PROGRAM-NAME    pic x(30).
+000740         05  WS-ROUTE-AUTH-SW         pic x(01).
+000750 
+000760 01  WS-DISPATCH-WORK-FIELDS.
+000770     03  WS-MATCH-FOUND-SW    pic x(01) value 'N'.
+000780         88  WS-ROUTE-MATCHED          value 'Y'.
+000790         88  WS-ROUTE-NOT-MATCHED      value 'N'.
+000800     03  WS-MATCHED-PROGRAM   pic x(30) value spaces.
+000810     03  WS-MATCHED-AUTH-SW   pic x(01) value spaces.
+000820 
+000830 linkage section.
+000840 01  LK-REQUESTED-PATH        pic x(60).
+000850 01  LK-SESSION-ID            pic x(20).
+000860 01  LK-RENDER-ID             pic x(20).
+000870 01  LK-DISPATCH-STATUS       pic x(02).
+000880     88  LK-DISPATCH-OK             value '00'.
+000890     88  LK-DISPATCH-NOT-FOUND      value '04'.
+000900 
+000910 procedure division using LK-REQUESTED-PATH LK-SESSION-ID
+000920             LK-RENDER-ID LK-DISPATCH-STATUS.
+000930 
+000940 0000-main-logic.
+000950     move '00' to LK-DISPATCH-STATUS.
+000960     perform 1000-load-route-table thru 1000-exit.
+000970     perform 2000-find-route thru 2000-exit.
+000980     if WS-ROUTE-MATCHED
+000990         perform 3000-call-route thru 3000-exit
+001000     else
+001010         move '04' to LK-DISPATCH-STATUS
+001020     end-if.
+001030     goback.
+001040 0000-exit.
+001050     exit.
+001060 
+001070*    ------------------------------------------------------------
+001080*    1000-LOAD-ROUTE-TABLE - READS EVERY ENTRY IN THE ROUTETAB
+001090*    MAINTENANCE FILE INTO WS-ROUTE-TABLE-AREA.
+001100*    ------------------------------------------------------------
+001110 1000-load-route-table.
+001120     move zero to WS-ROUTE-COUNT.
+001130     open input ROUTE-TABLE-FILE.
+001140     if WS-ROUTETAB-FILE-OK
+001150         perform 1100-read-route-record thru 1100-exit
+001160         perform 1200-build-route-entry thru 1200-exit
+001170                 until WS-ROUTETAB-FILE-EOF
+001180         close ROUTE-TABLE-FILE
+001190     else
+001200         display 'ROUTEDSP: ROUTETAB FILE NOT FOUND, STATUS '
+001210                 WS-ROUTETAB-FILE-STATUS
+001220     end-if.
+001230 1000-exit.
+001240     exit.
+001250 
+001260 1100-read-route-record.
+001270     read ROUTE-TABLE-FILE.
+001280 1100-exit.
+001290     exit.
+001300 
+001310 1200-build-route-entry.
+001320     if WS-ROUTE-COUNT < WS-ROUTE-MAX-COUNT
+001330         add 1 to WS-ROUTE-COUNT
+001340         set WS-ROUTE-IDX to WS-ROUTE-COUNT
+001350         move RT-URL-PATH
+001360                         to WS-ROUTE-URL-PATH (WS-ROUTE-IDX)
+001370         move RT-PROGRAM-NAME
+001380                         to WS-ROUTE-PROGRAM-NAME (WS-ROUTE-IDX)
+001390         move RT-AUTH-REQUIRED-SW
+001400                         to WS-ROUTE-AUTH-SW (WS-ROUTE-IDX)
+001410     end-if
+001420     perform 1100-read-route-record thru 1100-exit.
+001430 1200-exit.
+001440     exit.
+001450 
+001460*    ------------------------------------------------------------
+001470*    2000-FIND-ROUTE - SEARCHES THE IN-MEMORY ROUTE TABLE FOR AN
+001480*    ENTRY WHOSE URL PATH MATCHES THE REQUESTED PATH.
+001490*    ------------------------------------------------------------
+001500 2000-find-route.
+001510     set WS-ROUTE-NOT-MATCHED to true.
+001520     move spaces to WS-MATCHED-PROGRAM.
+001530     set WS-ROUTE-IDX to 1.
+001540     perform 2100-check-route-entry thru 2100-exit
+001550             varying WS-ROUTE-IDX from 1 by 1
+001560             until WS-ROUTE-IDX > WS-ROUTE-COUNT
+001570                or WS-ROUTE-MATCHED.
+001580 2000-exit.
+001590     exit.
+001600 
+001610 2100-check-route-entry.
+001620     if WS-ROUTE-URL-PATH (WS-ROUTE-IDX) = LK-REQUESTED-PATH
+001630         set WS-ROUTE-MATCHED to true
+001640         move WS-ROUTE-PROGRAM-NAME (WS-ROUTE-IDX)
+001650                                 to WS-MATCHED-PROGRAM
+001660         move WS-ROUTE-AUTH-SW (WS-ROUTE-IDX)
+001670                                 to WS-MATCHED-AUTH-SW
+001680     end-if.
+001690 2100-exit.
+001700     exit.
+001710 
+001720*    ------------------------------------------------------------
+001730*    3000-CALL-ROUTE - INVOKES THE ROUTE PROGRAM MATCHED BY
+001740*    2000-FIND-ROUTE.  THE PROGRAM NAME COMES FROM ROUTETAB, NOT
+001750*    FROM SOURCE CODE, SO NEW ROUTES NEED NO RECOMPILE HERE.
+001760*    ------------------------------------------------------------
+001770 3000-call-route.
+001780     call WS-MATCHED-PROGRAM using LK-SESSION-ID LK-RENDER-ID
+001790             WS-MATCHED-AUTH-SW.
+001800     move '00' to LK-DISPATCH-STATUS.
+001810 3000-exit.
+001820     exit.
+001830 
+001840 end program routedsp.
