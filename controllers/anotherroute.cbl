@@ -1,26 +1,305 @@
-
-
-       identification division.
-       program-id. anotherroute.
-
-       data division.
-       working-storage section.
-
-       01 the-vars.
-
-          03  COW-vars OCCURS 99 times.
-
-            05 COW-varname       pic x(99).
-            05 COW-varvalue      pic x(99).
-
-
-       procedure division.
-
-           call 'cowtemplate' using the-vars "anotherroute.cow".
-
-
-       goback.
-
-       end program anotherroute.
-
-
+000010*****************************************************************
+000020*
+000030*    PROGRAM-ID.   ANOTHERROUTE
+000040*    AUTHOR.       D. ROSS
+000050*    INSTALLATION. CHADSTACK DATA PROCESSING
+000060*    DATE-WRITTEN. 01/15/2024
+000070*
+000080*    REMARKS.      ROUTE PROGRAM - RENDERS ANOTHERROUTE.COW
+000090*                  VIA THE SHARED COWTEMPLATE ENGINE.
+000100*
+000110*****************************************************************
+000120*    MODIFICATION HISTORY
+000130*    ------------------------------------------------------------
+000140*    01/15/2024  DR   ORIGINAL VERSION.
+000150*    08/09/2026  JKM  RAISED THE COW-VARS CEILING AND MADE THE
+000160*                      TABLE SIZE-TO-FIT VIA OCCURS DEPENDING ON,
+000170*                      WITH AN OVERFLOW SWITCH INSTEAD OF SILENT
+000180*                      TRUNCATION.
+000190*    08/09/2026  JKM  ADDED THE AUDITLOG CALL SO EVERY RENDER IS
+000200*                      CAPTURED FOR LATER RECONSTRUCTION.
+000210*    08/09/2026  JKM  ADDED A VALVARS CALL TO VALIDATE COW-VARS
+000220*                      CONTENT BEFORE THE RENDER.
+000230*    08/09/2026  JKM  MOVED THE-VARS TO THE SHARED THEVARS
+000240*                      COPYBOOK SO EVERY ROUTE USES ONE LAYOUT.
+000250*    08/09/2026  JKM  TAKE A SESSION ID FROM THE DISPATCHER AND
+000260*                      SAVE COW-VARS TO SESSSTOR SO A LATER PAGE
+000270*                      OF A MULTI-STEP FLOW CAN READ THEM BACK.
+000280*    08/09/2026  JKM  TAKE A RENDER ID FROM THE DISPATCHER AND
+000290*                      TRACK IT IN RNDRSTAT AROUND THE CALL TO
+000300*                      COWTEMPLATE, SO AN INTERRUPTED RENDER CAN
+000310*                      BE TOLD APART FROM ONE THAT COMPLETED AND
+000320*                      A RETRY DOES NOT RE-SUBMIT IT.
+000330*    08/09/2026  JKM  TAKE THE ROUTE'S AUTH-REQUIRED FLAG FROM
+000340*                      THE DISPATCHER AND RUN IT PAST AUTHCHK
+000350*                      BEFORE RENDERING, SO AN UNAUTHENTICATED OR
+000360*                      UNENTITLED REQUEST NEVER REACHES THE
+000370*                      TEMPLATE ENGINE.
+000380*    08/09/2026  JKM  CHECK RETURN-CODE AFTER THE CALL TO
+000390*                      COWTEMPLATE INSTEAD OF ASSUMING SUCCESS -
+000400*                      A MISSING TEMPLATE OR A FAILED CALL NOW
+000410*                      SKIPS THE AUDIT WRITE AND MARKS THE
+000420*                      RENDER FAILED IN RNDRSTAT RATHER THAN
+000430*                      COMPLETE.
+000440*    08/09/2026  JKM  PASS THE-VARS-CONTROL ALONGSIDE THE-VARS TO
+000450*                      VALVARS AND AUDITLOG.  THE CALL TO
+000460*                      COWTEMPLATE ITSELF STILL TAKES THE-VARS
+000470*                      ALONE, NOT THE-VARS-CONTROL - COWTEMPLATE'S
+000480*                      "COW-VARS OCCURS N TIMES" CONTRACT STARTS
+000490*                      AT COW-VARNAME(1), AND MUST NEVER SEE THE
+000500*                      COUNT/OVERFLOW-SWITCH FIELDS AHEAD OF IT.
+000510*    08/09/2026  JKM  GIVE THE FALLBACK RENDER-ID A PER-PROCESS
+000520*                      SEQUENCE COMPONENT SO TWO RENDERS IN THE
+000530*                      SAME CLOCK TICK NO LONGER COLLIDE ON THE
+000540*                      SAME RENDER-ID.
+000550*****************************************************************
+000560 
+000570 identification division.
+000580 program-id. anotherroute.
+000590 author. d. ross.
+000600 installation. chadstack data processing.
+000610 date-written. 01/15/2024.
+000620 date-compiled.
+000630 
+000640 data division.
+000650 working-storage section.
+000660 
+000670*    ------------------------------------------------------------
+000680*    TEMPLATE VARIABLE TABLE - SIZED TO FIT, NOT FIXED AT A SMALL
+000690*    CEILING.  COW-VAR-COUNT CARRIES THE CURRENT OCCURRENCE COUNT
+000700*    TO COWTEMPLATE.  COW-VAR-MAX-COUNT IS THE HARD CEILING;
+000710*    3000-ADD-COW-VAR REFUSES TO GO PAST IT AND RAISES
+000720*    COW-VARS-OVERFLOW RATHER THAN QUIETLY DROPPING THE ENTRY.
+000730*    ------------------------------------------------------------
+000740 77  COW-VAR-MAX-COUNT        pic 9(04) comp value 9999.
+000750 
+000760 copy THEVARS.
+000770 
+000780 01  WS-ADD-VAR-FIELDS.
+000790     03  WS-NEW-VARNAME       pic x(99).
+000800     03  WS-NEW-VARVALUE      pic x(99).
+000810 
+000820 01  WS-ROUTE-IDENTITY.
+000830     03  WS-ROUTE-NAME        pic x(30) value 'ANOTHERROUTE'.
+000840     03  WS-TEMPLATE-NAME     pic x(30) value 'anotherroute.cow'.
+000850 
+000860 01  WS-VALIDATION-STATUS     pic x(02) value '00'.
+000870     88  WS-VALIDATION-PASSED       value '00'.
+000880     88  WS-VALIDATION-FAILED       value '04'.
+000890 
+000900 01  WS-SESSION-WORK-FIELDS.
+000910     03  WS-SESS-OPERATION    pic x(01).
+000920         88  WS-SESS-OP-PUT         value 'P'.
+000930     03  WS-SESS-STATUS       pic x(02).
+000940         88  WS-SESS-FOUND          value '00'.
+000950 
+000960*    ------------------------------------------------------------
+000970*    RENDER-ID TRACKING FIELDS.  WS-EFFECTIVE-RENDER-ID IS WHAT
+000980*    GETS PASSED TO RNDRSTAT - EITHER THE CALLER'S LK-RENDER-ID
+000990*    OR, WHEN THE CALLER DID NOT SUPPLY ONE, A FALLBACK BUILT
+001000*    FROM TODAY'S DATE AND TIME PLUS A PER-PROCESS SEQUENCE
+001010*    NUMBER, SO TWO FALLBACK RENDER-IDS BUILT IN THE SAME CLOCK
+001020*    TICK STILL COME OUT DISTINCT.  WS-RENDER-SEQ-NBR IS NEVER
+001030*    RESET WITHIN A RUN UNIT, SO IT KEEPS COUNTING ACROSS EVERY
+001040*    CALL THIS PROGRAM RECEIVES IN ONE PROCESS.
+001050*    ------------------------------------------------------------
+001060 77  WS-RENDER-SEQ-NBR              pic 9(04) comp value zero.
+001070 
+001080 01  WS-RENDER-ID-WORK-FIELDS.
+001090     03  WS-EFFECTIVE-RENDER-ID     pic x(20) value spaces.
+001100     03  WS-RENDER-ID-BUILD.
+001110         05  WS-RENDER-ID-DATE      pic 9(08).
+001120         05  WS-RENDER-ID-TIME      pic 9(08).
+001130         05  WS-RENDER-ID-SEQ       pic 9(04).
+001140 
+001150 01  WS-RNDRSTAT-WORK-FIELDS.
+001160     03  WS-RNDRSTAT-OPERATION      pic x(01).
+001170         88  WS-RNDRSTAT-OP-BEGIN        value 'B'.
+001180         88  WS-RNDRSTAT-OP-COMPLETE     value 'C'.
+001190         88  WS-RNDRSTAT-OP-FAIL         value 'F'.
+001200     03  WS-RNDRSTAT-PRIOR-STATE    pic x(01).
+001210         88  WS-RNDRSTAT-PRIOR-COMPLETE      value 'C'.
+001220     03  WS-RNDRSTAT-STATUS         pic x(02).
+001230         88  WS-RNDRSTAT-OK             value '00'.
+001240 
+001250 copy ERRCODES replacing ERR-STATUS-CODE by WS-AUTH-STATUS.
+001260 
+001270*    ------------------------------------------------------------
+001280*    TEMPLATE-CALL RESULT, SET FROM RETURN-CODE AFTER THE CALL TO
+001290*    COWTEMPLATE.  CODE VALUES LINE UP WITH ERRCODES.CPY'S
+001300*    ERR-TEMPLATE-NOT-FOUND/ERR-TEMPLATE-CALL-FAILED/
+001310*    ERR-TEMPLATE-BAD-INPUT FOR CONSISTENT LOGGING.
+001320*    ------------------------------------------------------------
+001330 01  WS-TEMPLATE-CALL-STATUS    pic x(04) value '0000'.
+001340     88  WS-TEMPLATE-CALL-OK         value '0000'.
+001350     88  WS-TEMPLATE-NOT-FOUND       value '2001'.
+001360     88  WS-TEMPLATE-CALL-FAILED     value '2002'.
+001370     88  WS-TEMPLATE-BAD-INPUT       value '2003'.
+001380 
+001390 linkage section.
+001400 01  LK-SESSION-ID            pic x(20).
+001410 01  LK-RENDER-ID             pic x(20).
+001420 01  LK-AUTH-REQUIRED-SW      pic x(01).
+001430 
+001440 procedure division using LK-SESSION-ID LK-RENDER-ID
+001450             LK-AUTH-REQUIRED-SW.
+001460 
+001470 0000-main-logic.
+001480     perform 1000-initialize thru 1000-exit.
+001490     perform 2000-render-template thru 2000-exit.
+001500     goback.
+001510 0000-exit.
+001520     exit.
+001530 
+001540*    ------------------------------------------------------------
+001550*    1000-INITIALIZE
+001560*    ------------------------------------------------------------
+001570 1000-initialize.
+001580     set COW-VAR-IDX to 1.
+001590     move zero to COW-VAR-COUNT.
+001600     set COW-VARS-OK to true.
+001610     if LK-RENDER-ID = spaces
+001620         perform 1100-default-render-id thru 1100-exit
+001630     else
+001640         move LK-RENDER-ID to WS-EFFECTIVE-RENDER-ID
+001650     end-if.
+001660 1000-exit.
+001670     exit.
+001680 
+001690*    ------------------------------------------------------------
+001700*    1100-DEFAULT-RENDER-ID - BUILDS A RENDER ID FROM TODAY'S
+001710*    DATE AND TIME WHEN THE CALLER DID NOT SUPPLY ONE, SO EVERY
+001720*    RENDER STILL HAS SOMETHING FOR RNDRSTAT TO KEY ON.  THE
+001730*    TRAILING SEQUENCE NUMBER KEEPS TWO RENDERS IN THE SAME
+001740*    CLOCK TICK FROM BUILDING THE IDENTICAL RENDER-ID.
+001750*    ------------------------------------------------------------
+001760 1100-default-render-id.
+001770     add 1 to WS-RENDER-SEQ-NBR.
+001780     if WS-RENDER-SEQ-NBR > 9999
+001790         move 1 to WS-RENDER-SEQ-NBR
+001800     end-if.
+001810     accept WS-RENDER-ID-DATE from date yyyymmdd.
+001820     accept WS-RENDER-ID-TIME from time.
+001830     move WS-RENDER-SEQ-NBR to WS-RENDER-ID-SEQ.
+001840     move WS-RENDER-ID-BUILD to WS-EFFECTIVE-RENDER-ID.
+001850 1100-exit.
+001860     exit.
+001870 
+001880*    ------------------------------------------------------------
+001890*    2000-RENDER-TEMPLATE - VALIDATES COW-VARS CONTENT, RENDERS
+001900*    THE PAGE WHEN THE DATA IS CLEAN, AND THEN WRITES AN AUDIT
+001910*    RECORD OF EXACTLY WHAT WAS SENT TO COWTEMPLATE, SO A RENDER
+001920*    CAN BE RECONSTRUCTED LATER FROM THE AUDIT LOG.  BAD DATA IS
+001930*    LOGGED BY VALVARS AND THE RENDER IS SKIPPED RATHER THAN
+001940*    FLOWING A CONTROL CHARACTER OR STRAY QUOTE TO THE CUSTOMER.
+001950*    RNDRSTAT BRACKETS THE CALL TO COWTEMPLATE SO OPERATIONS CAN
+001960*    TELL AFTER AN ABEND WHETHER THIS RENDER-ID NEEDS TO BE
+001970*    REPLAYED - AND SO A RETRY OF ONE THAT ALREADY WENT THROUGH
+001980*    IS RECOGNIZED AND SKIPPED RATHER THAN RUN TWICE.  AUTHCHK
+001990*    RUNS FIRST SO AN UNAUTHENTICATED OR UNENTITLED REQUEST NEVER
+002000*    GETS AS FAR AS RNDRSTAT OR COWTEMPLATE.
+002010*    ------------------------------------------------------------
+002020 2000-render-template.
+002030     call 'authchk' using LK-SESSION-ID WS-ROUTE-NAME
+002040             LK-AUTH-REQUIRED-SW WS-AUTH-STATUS.
+002050     if not ERR-NONE
+002060         display 'ANOTHERROUTE: AUTH CHECK FAILED, CODE '
+002070             WS-AUTH-STATUS
+002080         go to 2000-exit
+002090     end-if.
+002100     move '00' to WS-VALIDATION-STATUS.
+002110     set WS-RNDRSTAT-OP-BEGIN to true.
+002120     call 'rndrstat' using WS-EFFECTIVE-RENDER-ID WS-ROUTE-NAME
+002130             WS-RNDRSTAT-OPERATION WS-RNDRSTAT-PRIOR-STATE
+002140             WS-RNDRSTAT-STATUS.
+002150     if WS-RNDRSTAT-PRIOR-COMPLETE
+002160         go to 2000-exit
+002170     end-if.
+002180     call 'valvars' using WS-ROUTE-NAME THE-VARS-CONTROL THE-VARS
+002190             WS-VALIDATION-STATUS.
+002200     if WS-VALIDATION-FAILED
+002210         set WS-RNDRSTAT-OP-FAIL to true
+002220         call 'rndrstat' using WS-EFFECTIVE-RENDER-ID
+002230                 WS-ROUTE-NAME WS-RNDRSTAT-OPERATION
+002240                 WS-RNDRSTAT-PRIOR-STATE WS-RNDRSTAT-STATUS
+002250         go to 2000-exit
+002260     end-if.
+002270     call 'cowtemplate' using THE-VARS "anotherroute.cow".
+002280     perform 2100-check-template-result thru 2100-exit.
+002290     if not WS-TEMPLATE-CALL-OK
+002300         display 'ANOTHERROUTE: TEMPLATE CALL FAILED, CODE '
+002310             WS-TEMPLATE-CALL-STATUS
+002320         set WS-RNDRSTAT-OP-FAIL to true
+002330         call 'rndrstat' using WS-EFFECTIVE-RENDER-ID
+002340                 WS-ROUTE-NAME WS-RNDRSTAT-OPERATION
+002350                 WS-RNDRSTAT-PRIOR-STATE WS-RNDRSTAT-STATUS
+002360         go to 2000-exit
+002370     end-if.
+002380     call 'auditlog' using WS-ROUTE-NAME WS-TEMPLATE-NAME
+002390             THE-VARS-CONTROL THE-VARS.
+002400     set WS-RNDRSTAT-OP-COMPLETE to true.
+002410     call 'rndrstat' using WS-EFFECTIVE-RENDER-ID WS-ROUTE-NAME
+002420             WS-RNDRSTAT-OPERATION WS-RNDRSTAT-PRIOR-STATE
+002430             WS-RNDRSTAT-STATUS.
+002440     if LK-SESSION-ID not = spaces
+002450         perform 4000-save-session-vars
+002460                 thru 4000-exit
+002470                 varying COW-VAR-IDX from 1 by 1
+002480                 until COW-VAR-IDX > COW-VAR-COUNT
+002490     end-if.
+002500 2000-exit.
+002510     exit.
+002520 
+002530*    ------------------------------------------------------------
+002540*    2100-CHECK-TEMPLATE-RESULT - MAPS THE RETURN-CODE SET BY
+002550*    COWTEMPLATE TO A LOCAL STATUS.  RETURN-CODE 0 IS SUCCESS, 4
+002560*    IS A MISSING TEMPLATE, 8 IS BAD INPUT DATA, AND ANYTHING
+002570*    ELSE NON-ZERO IS TREATED AS A GENERAL CALL FAILURE.
+002580*    ------------------------------------------------------------
+002590 2100-check-template-result.
+002600     evaluate RETURN-CODE
+002610         when 0
+002620             move '0000' to WS-TEMPLATE-CALL-STATUS
+002630         when 4
+002640             move '2001' to WS-TEMPLATE-CALL-STATUS
+002650         when 8
+002660             move '2003' to WS-TEMPLATE-CALL-STATUS
+002670         when other
+002680             move '2002' to WS-TEMPLATE-CALL-STATUS
+002690     end-evaluate.
+002700 2100-exit.
+002710     exit.
+002720 
+002730*    ------------------------------------------------------------
+002740*    3000-ADD-COW-VAR - APPENDS ONE NAME/VALUE PAIR TO THE-VARS.
+002750*    REFUSES THE ADD AND SIGNALS OVERFLOW INSTEAD OF TRUNCATING
+002760*    SILENTLY WHEN THE TABLE IS ALREADY AT COW-VAR-MAX-COUNT.
+002770*    ------------------------------------------------------------
+002780 3000-add-cow-var.
+002790     if COW-VAR-COUNT >= COW-VAR-MAX-COUNT
+002800         set COW-VARS-OVERFLOW to true
+002810         display 'ANOTHERROUTE: COW-VARS FULL, DROPPED '
+002820             WS-NEW-VARNAME
+002830         go to 3000-exit
+002840     end-if
+002850     add 1 to COW-VAR-COUNT
+002860     set COW-VAR-IDX to COW-VAR-COUNT
+002870     move WS-NEW-VARNAME  to COW-varname (COW-VAR-IDX)
+002880     move WS-NEW-VARVALUE to COW-varvalue (COW-VAR-IDX).
+002890 3000-exit.
+002900     exit.
+002910 
+002920*    ------------------------------------------------------------
+002930*    4000-SAVE-SESSION-VARS - PERSISTS EACH COW-VARNAME/
+002940*    COW-VARVALUE PAIR TO SESSSTOR UNDER LK-SESSION-ID SO A
+002950*    LATER PAGE OF THE SAME WIZARD FLOW CAN READ IT BACK.
+002960*    ------------------------------------------------------------
+002970 4000-save-session-vars.
+002980     set WS-SESS-OP-PUT to true.
+002990     call 'sessstor' using LK-SESSION-ID WS-SESS-OPERATION
+003000             COW-varname (COW-VAR-IDX) COW-varvalue (COW-VAR-IDX)
+003010             WS-SESS-STATUS.
+003020 4000-exit.
+003030     exit.
+003040 
+003050 end program anotherroute.
