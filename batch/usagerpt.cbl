@@ -0,0 +1,308 @@
+000010*****************************************************************
+000020*
+000030*    PROGRAM-ID.   USAGERPT
+000040*    AUTHOR.       JKM
+000050*    INSTALLATION. CHADSTACK DATA PROCESSING
+000060*    DATE-WRITTEN. 08/09/2026
+000070*
+000080*    REMARKS.      NIGHTLY BATCH JOB.  READS THE COWTEMPLATE
+000090*                  RENDER AUDIT LOG (SEE AUDITLOG/AUDITREC) FOR
+000100*                  THE RUN DATE AND PRODUCES TWO SECTIONS:
+000110*                    1. HOW OFTEN EACH COW-VARNAME WAS USED, SO
+000120*                       DEAD TEMPLATE FIELDS CAN BE SPOTTED.
+000130*                    2. THE LARGEST COW-VARS COUNT SEEN ON ANY
+000140*                       SINGLE RENDER, PER ROUTE, SO A ROUTE
+000150*                       CREEPING TOWARD THE CEILING SHOWS UP
+000160*                       BEFORE IT STARTS DROPPING DATA.
+000170*
+000180*****************************************************************
+000190*    MODIFICATION HISTORY
+000200*    ------------------------------------------------------------
+000210*    08/09/2026  JKM  ORIGINAL VERSION.
+000220*    08/09/2026  JKM  CAPTURE THE MATCHED TABLE INDEX INTO A
+000230*                      DEDICATED VARIABLE AT MATCH (OR INSERT)
+000240*                      TIME IN 3100-TALLY-VARNAME/3110-FIND-
+000250*                      VARNAME AND 3200-WATCH-ROUTE-CEILING/3210-
+000260*                      FIND-ROUTE, AND USE THAT INSTEAD OF THE
+000270*                      VARYING INDEX AFTER THE SEARCH LOOP ENDS -
+000280*                      THE VARYING INDEX HAS ALREADY STEPPED ONE
+000290*                      PAST THE MATCHED ROW BY THEN, SO EVERY
+000300*                      REPEAT OCCURRENCE OF A VARNAME OR ROUTE WAS
+000310*                      TALLIED AGAINST THE WRONG SLOT.  ALSO CHECK
+000320*                      THE AUDIT FILE OPEN BEFORE READING - A
+000330*                      RUN WITH NO AUDITLOG YET OTHERWISE SPINS
+000340*                      THE READ LOOP FOREVER.
+000350*****************************************************************
+000360 
+000370 identification division.
+000380 program-id. usagerpt.
+000390 author. jkm.
+000400 installation. chadstack data processing.
+000410 date-written. 08/09/2026.
+000420 
+000430 environment division.
+000440 input-output section.
+000450 file-control.
+000460     select AUDIT-FILE assign to AUDITLOG
+000470         organization is line sequential
+000480         file status is WS-AUDIT-FILE-STATUS.
+000490 
+000500     select REPORT-FILE assign to USGRPT
+000510         organization is line sequential
+000520         file status is WS-REPORT-FILE-STATUS.
+000530 
+000540 data division.
+000550 file section.
+000560 fd  AUDIT-FILE.
+000570     copy AUDITREC.
+000580 
+000590 fd  REPORT-FILE
+000600     record contains 80 characters.
+000610 01  REPORT-LINE                  pic x(80).
+000620 
+000630 working-storage section.
+000640 01  WS-AUDIT-FILE-STATUS      pic x(02) value '00'.
+000650     88  WS-AUDIT-FILE-OK            value '00'.
+000660     88  WS-AUDIT-FILE-EOF           value '10'.
+000670 
+000680 01  WS-REPORT-FILE-STATUS     pic x(02) value '00'.
+000690 
+000700 77  COW-VAR-MAX-COUNT         pic 9(04) comp value 9999.
+000710 77  WS-RUN-DATE               pic 9(08).
+000720 
+000730 77  WS-VARNAME-MAX-COUNT      pic 9(04) comp value 9999.
+000740 77  WS-MATCHED-VARNAME-IDX    pic 9(04) comp.
+000750 77  WS-MATCHED-ROUTE-IDX      pic 9(04) comp.
+000760 
+000770 01  WS-VARNAME-TABLE-AREA.
+000780     03  WS-VARNAME-COUNT      pic 9(04) comp value zero.
+000790     03  WS-VARNAME-ENTRY occurs 0 to 9999 times
+000800                 depending on WS-VARNAME-COUNT
+000810                 indexed by WS-VARNAME-IDX.
+000820         05  WS-VARNAME-NAME       pic x(99).
+000830         05  WS-VARNAME-TALLY      pic 9(09) comp.
+000840 
+000850 01  WS-ROUTE-TABLE-AREA.
+000860     03  WS-ROUTE-COUNT        pic 9(04) comp value zero.
+000870     03  WS-ROUTE-ENTRY occurs 0 to 999 times
+000880                 depending on WS-ROUTE-COUNT
+000890                 indexed by WS-ROUTE-IDX.
+000900         05  WS-ROUTE-NAME         pic x(30).
+000910         05  WS-ROUTE-MAX-VARS     pic 9(04) comp.
+000920 
+000930 01  WS-FOUND-SW               pic x(01) value 'N'.
+000940     88  WS-ENTRY-FOUND              value 'Y'.
+000950     88  WS-ENTRY-NOT-FOUND          value 'N'.
+000960 
+000970 01  WS-HEADING-1.
+000980     03  filler  pic x(29) value 'DAILY VARIABLE-USAGE REPORT '.
+000990     03  filler  pic x(08) value 'FOR DATE'.
+001000     03  filler  pic x(01) value space.
+001010     03  WS-HEADING-DATE  pic 9(08).
+001020 
+001030 01  WS-HEADING-2.
+001040     03  filler  pic x(12) value 'COW-VARNAME'.
+001050     03  filler  pic x(30) value spaces.
+001060     03  filler  pic x(10) value 'TIMES USED'.
+001070 
+001080 01  WS-DETAIL-1.
+001090     03  WS-DETAIL-1-NAME   pic x(40).
+001100     03  filler             pic x(04) value spaces.
+001110     03  WS-DETAIL-1-TALLY  pic zzzzzzzz9.
+001120 
+001130 01  WS-HEADING-3.
+001140     03  filler  pic x(06) value 'ROUTE'.
+001150     03  filler  pic x(29) value spaces.
+001160     03  filler  pic x(25) value 'LARGEST COW-VARS/CEILING'.
+001170 
+001180 01  WS-DETAIL-2.
+001190     03  WS-DETAIL-2-ROUTE  pic x(30).
+001200     03  filler             pic x(04) value spaces.
+001210     03  WS-DETAIL-2-MAX    pic zzz9.
+001220     03  filler             pic x(01) value '/'.
+001230     03  WS-DETAIL-2-CEIL   pic zzz9.
+001240 
+001250 linkage section.
+001260 01  LK-RUN-DATE               pic 9(08).
+001270 
+001280 procedure division using LK-RUN-DATE.
+001290 
+001300 0000-main-logic.
+001310     move LK-RUN-DATE to WS-RUN-DATE.
+001320     if WS-RUN-DATE = zero
+001330         accept WS-RUN-DATE from date yyyymmdd
+001340     end-if.
+001350     perform 1000-open-files thru 1000-exit.
+001360     if WS-AUDIT-FILE-OK
+001370         perform 2000-read-audit-record thru 2000-exit
+001380         perform 3000-process-audit-record
+001390                 thru 3000-exit
+001400                 until WS-AUDIT-FILE-EOF
+001410     end-if.
+001420     perform 8000-write-report thru 8000-exit.
+001430     perform 9000-close-files thru 9000-exit.
+001440     goback.
+001450 0000-exit.
+001460     exit.
+001470 
+001480*    ------------------------------------------------------------
+001490*    1000-OPEN-FILES
+001500*    ------------------------------------------------------------
+001510 1000-open-files.
+001520     open input AUDIT-FILE.
+001530     if not WS-AUDIT-FILE-OK
+001540         display 'USAGERPT: AUDITLOG FILE NOT FOUND, STATUS '
+001550                 WS-AUDIT-FILE-STATUS
+001560     end-if.
+001570     open output REPORT-FILE.
+001580 1000-exit.
+001590     exit.
+001600 
+001610*    ------------------------------------------------------------
+001620*    2000-READ-AUDIT-RECORD
+001630*    ------------------------------------------------------------
+001640 2000-read-audit-record.
+001650     read AUDIT-FILE.
+001660 2000-exit.
+001670     exit.
+001680 
+001690*    ------------------------------------------------------------
+001700*    3000-PROCESS-AUDIT-RECORD - UPDATES THE IN-MEMORY TALLY AND
+001710*    CEILING-WATCH TABLES FOR TODAY'S RECORDS, THEN READS AHEAD.
+001720*    ------------------------------------------------------------
+001730 3000-process-audit-record.
+001740     if AUDIT-DATE = WS-RUN-DATE
+001750         if AUDIT-TYPE-VAR
+001760             perform 3100-tally-varname thru 3100-exit
+001770         end-if
+001780         if AUDIT-TYPE-HEADER
+001790             perform 3200-watch-route-ceiling thru 3200-exit
+001800         end-if
+001810     end-if.
+001820     perform 2000-read-audit-record thru 2000-exit.
+001830 3000-exit.
+001840     exit.
+001850 
+001860*    ------------------------------------------------------------
+001870*    3100-TALLY-VARNAME - FINDS OR ADDS THE VARNAME ENTRY AND
+001880*    ADDS ONE TO ITS USE COUNT.
+001890*    ------------------------------------------------------------
+001900 3100-tally-varname.
+001910     set WS-ENTRY-NOT-FOUND to true.
+001920     perform 3110-find-varname
+001930             thru 3110-exit
+001940             varying WS-VARNAME-IDX from 1 by 1
+001950             until WS-VARNAME-IDX > WS-VARNAME-COUNT
+001960                or WS-ENTRY-FOUND.
+001970     if WS-ENTRY-NOT-FOUND
+001980             and WS-VARNAME-COUNT < WS-VARNAME-MAX-COUNT
+001990         add 1 to WS-VARNAME-COUNT
+002000         set WS-MATCHED-VARNAME-IDX to WS-VARNAME-COUNT
+002010         move AUDIT-VARNAME
+002020                 to WS-VARNAME-NAME (WS-MATCHED-VARNAME-IDX)
+002030         move zero to WS-VARNAME-TALLY (WS-MATCHED-VARNAME-IDX)
+002040     end-if.
+002050     add 1 to WS-VARNAME-TALLY (WS-MATCHED-VARNAME-IDX).
+002060 3100-exit.
+002070     exit.
+002080 
+002090 3110-find-varname.
+002100     if WS-VARNAME-NAME (WS-VARNAME-IDX) = AUDIT-VARNAME
+002110         set WS-ENTRY-FOUND to true
+002120         set WS-MATCHED-VARNAME-IDX to WS-VARNAME-IDX
+002130     end-if.
+002140 3110-exit.
+002150     exit.
+002160 
+002170*    ------------------------------------------------------------
+002180*    3200-WATCH-ROUTE-CEILING - FINDS OR ADDS THE ROUTE ENTRY
+002190*    AND KEEPS THE LARGEST COW-VARS COUNT SEEN THAT DAY.
+002200*    ------------------------------------------------------------
+002210 3200-watch-route-ceiling.
+002220     set WS-ENTRY-NOT-FOUND to true.
+002230     perform 3210-find-route
+002240             thru 3210-exit
+002250             varying WS-ROUTE-IDX from 1 by 1
+002260             until WS-ROUTE-IDX > WS-ROUTE-COUNT
+002270                or WS-ENTRY-FOUND.
+002280     if WS-ENTRY-NOT-FOUND
+002290             and WS-ROUTE-COUNT < 999
+002300         add 1 to WS-ROUTE-COUNT
+002310         set WS-MATCHED-ROUTE-IDX to WS-ROUTE-COUNT
+002320         move AUDIT-ROUTE-NAME
+002330                         to WS-ROUTE-NAME (WS-MATCHED-ROUTE-IDX)
+002340         move zero to WS-ROUTE-MAX-VARS (WS-MATCHED-ROUTE-IDX)
+002350     end-if.
+002360     if AUDIT-VAR-COUNT > WS-ROUTE-MAX-VARS (WS-MATCHED-ROUTE-IDX)
+002370         move AUDIT-VAR-COUNT
+002380                 to WS-ROUTE-MAX-VARS (WS-MATCHED-ROUTE-IDX)
+002390     end-if.
+002400 3200-exit.
+002410     exit.
+002420 
+002430 3210-find-route.
+002440     if WS-ROUTE-NAME (WS-ROUTE-IDX) = AUDIT-ROUTE-NAME
+002450         set WS-ENTRY-FOUND to true
+002460         set WS-MATCHED-ROUTE-IDX to WS-ROUTE-IDX
+002470     end-if.
+002480 3210-exit.
+002490     exit.
+002500 
+002510*    ------------------------------------------------------------
+002520*    8000-WRITE-REPORT
+002530*    ------------------------------------------------------------
+002540 8000-write-report.
+002550     move WS-RUN-DATE to WS-HEADING-DATE.
+002560     move spaces to REPORT-LINE.
+002570     move WS-HEADING-1 to REPORT-LINE.
+002580     write REPORT-LINE.
+002590     move spaces to REPORT-LINE.
+002600     write REPORT-LINE.
+002610     move WS-HEADING-2 to REPORT-LINE.
+002620     write REPORT-LINE.
+002630     perform 8100-write-varname-line
+002640             thru 8100-exit
+002650             varying WS-VARNAME-IDX from 1 by 1
+002660             until WS-VARNAME-IDX > WS-VARNAME-COUNT.
+002670     move spaces to REPORT-LINE.
+002680     write REPORT-LINE.
+002690     move WS-HEADING-3 to REPORT-LINE.
+002700     write REPORT-LINE.
+002710     perform 8200-write-route-line
+002720             thru 8200-exit
+002730             varying WS-ROUTE-IDX from 1 by 1
+002740             until WS-ROUTE-IDX > WS-ROUTE-COUNT.
+002750 8000-exit.
+002760     exit.
+002770 
+002780 8100-write-varname-line.
+002790     move WS-VARNAME-NAME (WS-VARNAME-IDX)  to WS-DETAIL-1-NAME.
+002800     move WS-VARNAME-TALLY (WS-VARNAME-IDX) to WS-DETAIL-1-TALLY.
+002810     move spaces to REPORT-LINE.
+002820     move WS-DETAIL-1 to REPORT-LINE.
+002830     write REPORT-LINE.
+002840 8100-exit.
+002850     exit.
+002860 
+002870 8200-write-route-line.
+002880     move WS-ROUTE-NAME (WS-ROUTE-IDX)     to WS-DETAIL-2-ROUTE.
+002890     move WS-ROUTE-MAX-VARS (WS-ROUTE-IDX) to WS-DETAIL-2-MAX.
+002900     move COW-VAR-MAX-COUNT                to WS-DETAIL-2-CEIL.
+002910     move spaces to REPORT-LINE.
+002920     move WS-DETAIL-2 to REPORT-LINE.
+002930     write REPORT-LINE.
+002940 8200-exit.
+002950     exit.
+002960 
+002970*    ------------------------------------------------------------
+002980*    9000-CLOSE-FILES
+002990*    ------------------------------------------------------------
+003000 9000-close-files.
+003010     if WS-AUDIT-FILE-OK
+003020         close AUDIT-FILE
+003030     end-if.
+003040     close REPORT-FILE.
+003050 9000-exit.
+003060     exit.
+003070 
+003080 end program usagerpt.
