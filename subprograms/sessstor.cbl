@@ -0,0 +1,130 @@
+000010*****************************************************************
+000020*
+000030*    PROGRAM-ID.   SESSSTOR
+000040*    AUTHOR.       JKM
+000050*    INSTALLATION. CHADSTACK DATA PROCESSING
+000060*    DATE-WRITTEN. 08/09/2026
+000070*
+000080*    REMARKS.      SESSION-SCOPED VARIABLE STORE.  GETS OR PUTS
+000090*                  ONE COW-VARNAME/COW-VARVALUE PAIR KEYED BY
+000100*                  SESSION ID, SO A MULTI-PAGE WIZARD FLOW CAN
+000110*                  CARRY A VALUE FORWARD FROM ONE ROUTE CALL TO
+000120*                  THE NEXT.  LK-OPERATION SELECTS GET OR PUT.
+000130*
+000140*****************************************************************
+000150*    MODIFICATION HISTORY
+000160*    ------------------------------------------------------------
+000170*    08/09/2026  JKM  ORIGINAL VERSION.
+000180*    08/09/2026  JKM  REJECT A PUT OF ANY VARNAME STARTING WITH
+000190*                      '_' - THAT NAMESPACE IS RESERVED FOR
+000200*                      INTERNAL FLAGS LIKE AUTHCHK'S LOGIN/
+000210*                      ENTITLEMENT MARKERS, AND A ROUTE MUST NOT
+000220*                      BE ABLE TO WRITE ONE JUST BY ECHOING A
+000230*                      CALLER-SUPPLIED COW-VARNAME BACK INTO
+000240*                      COW-VARS.
+000250*****************************************************************
+000260 
+000270 identification division.
+000280 program-id. sessstor.
+000290 author. jkm.
+000300 installation. chadstack data processing.
+000310 date-written. 08/09/2026.
+000320 
+000330 environment division.
+000340 input-output section.
+000350 file-control.
+000360     select SESSION-FILE assign to SESSSTOR
+000370         organization is indexed
+000380         access mode is dynamic
+000390         record key is SESS-KEY
+000400         file status is WS-SESS-FILE-STATUS.
+000410 
+000420 data division.
+000430 file section.
+000440 fd  SESSION-FILE.
+000450     copy SESSREC.
+000460 
+000470 working-storage section.
+000480 01  WS-SESS-FILE-STATUS      pic x(02) value '00'.
+000490     88  WS-SESS-FILE-OK            value '00'.
+000500     88  WS-SESS-FILE-NOT-FOUND     value '23'.
+000510 
+000520 linkage section.
+000530 01  LK-SESSION-ID            pic x(20).
+000540 01  LK-OPERATION             pic x(01).
+000550     88  LK-OP-GET                  value 'G'.
+000560     88  LK-OP-PUT                  value 'P'.
+000570 01  LK-VARNAME               pic x(99).
+000580 01  LK-VARVALUE              pic x(99).
+000590 01  LK-SESS-STATUS           pic x(02).
+000600     88  LK-SESS-FOUND              value '00'.
+000610     88  LK-SESS-NOT-FOUND          value '04'.
+000620     88  LK-SESS-REJECTED           value '90'.
+000630 
+000640 procedure division using LK-SESSION-ID LK-OPERATION LK-VARNAME
+000650             LK-VARVALUE LK-SESS-STATUS.
+000660 
+000670 0000-main-logic.
+000680     move '00' to LK-SESS-STATUS.
+000690     perform 1000-open-session-file thru 1000-exit.
+000700     move LK-SESSION-ID to SESS-SESSION-ID.
+000710     move LK-VARNAME    to SESS-VARNAME.
+000720     if LK-OP-GET
+000730         perform 2000-get-session-var thru 2000-exit
+000740     else
+000750         if SESS-VARNAME (1:1) = '_'
+000760             set LK-SESS-REJECTED to true
+000770         else
+000780             perform 3000-put-session-var thru 3000-exit
+000790         end-if
+000800     end-if.
+000810     close SESSION-FILE.
+000820     goback.
+000830 0000-exit.
+000840     exit.
+000850 
+000860*    ------------------------------------------------------------
+000870*    1000-OPEN-SESSION-FILE - OPENS I-O, CREATING THE SESSION
+000880*    STORE THE FIRST TIME IT IS CALLED.
+000890*    ------------------------------------------------------------
+000900 1000-open-session-file.
+000910     open i-o SESSION-FILE.
+000920     if not WS-SESS-FILE-OK
+000930         open output SESSION-FILE
+000940         close SESSION-FILE
+000950         open i-o SESSION-FILE
+000960     end-if.
+000970 1000-exit.
+000980     exit.
+000990 
+001000*    ------------------------------------------------------------
+001010*    2000-GET-SESSION-VAR
+001020*    ------------------------------------------------------------
+001030 2000-get-session-var.
+001040     read SESSION-FILE.
+001050     if WS-SESS-FILE-OK
+001060         move SESS-VARVALUE to LK-VARVALUE
+001070         set LK-SESS-FOUND to true
+001080     else
+001090         move spaces to LK-VARVALUE
+001100         set LK-SESS-NOT-FOUND to true
+001110     end-if.
+001120 2000-exit.
+001130     exit.
+001140 
+001150*    ------------------------------------------------------------
+001160*    3000-PUT-SESSION-VAR - REWRITES THE EXISTING ENTRY FOR THIS
+001170*    SESSION-ID/VARNAME, OR WRITES A NEW ONE WHEN THIS IS THE
+001180*    FIRST TIME THAT PAIR HAS BEEN SAVED.
+001190*    ------------------------------------------------------------
+001200 3000-put-session-var.
+001210     move LK-VARVALUE to SESS-VARVALUE.
+001220     rewrite SESS-RECORD.
+001230     if not WS-SESS-FILE-OK
+001240         write SESS-RECORD
+001250     end-if.
+001260     set LK-SESS-FOUND to true.
+001270 3000-exit.
+001280     exit.
+001290 
+001300 end program sessstor.
