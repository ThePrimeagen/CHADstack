@@ -0,0 +1,107 @@
+000010*****************************************************************
+000020*
+000030*    PROGRAM-ID.   AUTHCHK
+000040*    AUTHOR.       JKM
+000050*    INSTALLATION. CHADSTACK DATA PROCESSING
+000060*    DATE-WRITTEN. 08/09/2026
+000070*
+000080*    REMARKS.      LOGIN AND ENTITLEMENT CHECK FOR ROUTES FLAGGED
+000090*                  AS RT-AUTH-REQUIRED-SW = 'Y' IN ROUTETAB.  A
+000100*                  SESSION IS CONSIDERED LOGGED ON WHEN SESSSTOR
+000110*                  HOLDS A NON-BLANK '_AUTH_USER' VALUE UNDER THE
+000120*                  CALLER'S SESSION ID (SET BY WHATEVER ROUTE
+000130*                  HANDLES SIGN-ON), AND ENTITLED TO A GIVEN
+000140*                  ROUTE WHEN SESSSTOR HOLDS 'Y' UNDER
+000150*                  '_ENTITLED_' FOLLOWED BY THE ROUTE NAME.  A
+000160*                  ROUTE THAT DOES NOT REQUIRE AUTH ALWAYS PASSES.
+000170*
+000180*****************************************************************
+000190*    MODIFICATION HISTORY
+000200*    ------------------------------------------------------------
+000210*    08/09/2026  JKM  ORIGINAL VERSION.
+000220*****************************************************************
+000230 
+000240 identification division.
+000250 program-id. authchk.
+000260 author. jkm.
+000270 installation. chadstack data processing.
+000280 date-written. 08/09/2026.
+000290 
+000300 data division.
+000310 working-storage section.
+000320 
+000330 01  WS-AUTHCHK-WORK-FIELDS.
+000340     03  WS-LOGIN-VARNAME          pic x(99).
+000350     03  WS-LOGIN-USER             pic x(99).
+000360     03  WS-ENTITLEMENT-VARNAME    pic x(99).
+000370     03  WS-ENTITLEMENT-VALUE      pic x(99).
+000380     03  WS-SESS-OPERATION         pic x(01).
+000390         88  WS-SESS-OP-GET              value 'G'.
+000400     03  WS-SESS-STATUS            pic x(02).
+000410         88  WS-SESS-FOUND               value '00'.
+000420 
+000430 linkage section.
+000440 01  LK-SESSION-ID            pic x(20).
+000450 01  LK-ROUTE-NAME            pic x(30).
+000460 01  LK-AUTH-REQUIRED-SW      pic x(01).
+000470     88  LK-AUTH-IS-REQUIRED        value 'Y'.
+000480 copy ERRCODES replacing ERR-STATUS-CODE by LK-AUTH-STATUS.
+000490 
+000500 procedure division using LK-SESSION-ID LK-ROUTE-NAME
+000510             LK-AUTH-REQUIRED-SW LK-AUTH-STATUS.
+000520 
+000530 0000-main-logic.
+000540     set ERR-NONE to true.
+000550     if LK-AUTH-IS-REQUIRED
+000560         perform 1000-check-logged-on thru 1000-exit
+000570         if ERR-NONE
+000580             perform 2000-check-entitled thru 2000-exit
+000590         end-if
+000600     end-if.
+000610     goback.
+000620 0000-exit.
+000630     exit.
+000640 
+000650*    ------------------------------------------------------------
+000660*    1000-CHECK-LOGGED-ON - A BLANK SESSION ID OR A MISSING/BLANK
+000670*    '_AUTH_USER' SESSION VALUE MEANS NOBODY HAS SIGNED ON.
+000680*    ------------------------------------------------------------
+000690 1000-check-logged-on.
+000700     if LK-SESSION-ID = spaces
+000710         set ERR-AUTH-NOT-LOGGED-ON to true
+000720         go to 1000-exit
+000730     end-if.
+000740     move '_AUTH_USER' to WS-LOGIN-VARNAME.
+000750     set WS-SESS-OP-GET to true.
+000760     call 'sessstor' using LK-SESSION-ID WS-SESS-OPERATION
+000770             WS-LOGIN-VARNAME WS-LOGIN-USER WS-SESS-STATUS.
+000780     if (not WS-SESS-FOUND) or WS-LOGIN-USER = spaces
+000790         set ERR-AUTH-NOT-LOGGED-ON to true
+000800     end-if.
+000810 1000-exit.
+000820     exit.
+000830 
+000840*    ------------------------------------------------------------
+000850*    2000-CHECK-ENTITLED - LOOKS UP A PER-ROUTE ENTITLEMENT FLAG
+000860*    SAVED UNDER '_ENTITLED_' + THE ROUTE NAME.  NO FLAG ON FILE
+000870*    IS TREATED AS NOT ENTITLED (FAIL CLOSED).
+000880*    ------------------------------------------------------------
+000890 2000-check-entitled.
+000900     move spaces to WS-ENTITLEMENT-VARNAME.
+000910     string '_ENTITLED_' delimited by size
+000920             LK-ROUTE-NAME delimited by space
+000930             into WS-ENTITLEMENT-VARNAME
+000940     end-string.
+000950     set WS-SESS-OP-GET to true.
+000960     call 'sessstor' using LK-SESSION-ID WS-SESS-OPERATION
+000970             WS-ENTITLEMENT-VARNAME WS-ENTITLEMENT-VALUE
+000980             WS-SESS-STATUS.
+000990     if WS-SESS-FOUND and WS-ENTITLEMENT-VALUE (1:1) = 'Y'
+001000         set ERR-NONE to true
+001010     else
+001020         set ERR-AUTH-NOT-ENTITLED to true
+001030     end-if.
+001040 2000-exit.
+001050     exit.
+001060 
+001070 end program authchk.
