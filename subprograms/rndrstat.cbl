@@ -0,0 +1,193 @@
+000010*****************************************************************
+000020*
+000030*    PROGRAM-ID.   RNDRSTAT
+000040*    AUTHOR.       JKM
+000050*    INSTALLATION. CHADSTACK DATA PROCESSING
+000060*    DATE-WRITTEN. 08/09/2026
+000070*
+000080*    REMARKS.      RENDER-STATE TRACKER.  RECORDS WHETHER A GIVEN
+000090*                  RENDER-ID IS IN-PROGRESS, COMPLETE, OR FAILED,
+000100*                  KEYED BY RENDER-ID, SO A ROUTE PROGRAM CAN TELL
+000110*                  BEFORE RE-CALLING 'COWTEMPLATE' WHETHER THIS
+000120*                  EXACT REQUEST ALREADY WENT THROUGH.  LK-
+000130*                  OPERATION SELECTS BEGIN, COMPLETE, FAIL, OR A
+000140*                  PLAIN STATUS CHECK.
+000150*
+000160*****************************************************************
+000170*    MODIFICATION HISTORY
+000180*    ------------------------------------------------------------
+000190*    08/09/2026  JKM  ORIGINAL VERSION.
+000200*    08/09/2026  JKM  DO NOT REWRITE ON A FAILED READ IN
+000210*                      3000/4000-FINISH-RENDER - CHECK THE FILE
+000220*                      STATUS FIRST, AS 2000-BEGIN-RENDER AND
+000230*                      5000-CHECK-RENDER ALREADY DO.
+000240*****************************************************************
+000250 
+000260 identification division.
+000270 program-id. rndrstat.
+000280 author. jkm.
+000290 installation. chadstack data processing.
+000300 date-written. 08/09/2026.
+000310 
+000320 environment division.
+000330 input-output section.
+000340 file-control.
+000350     select RNDRSTAT-FILE assign to RNDRSTAT
+000360         organization is indexed
+000370         access mode is dynamic
+000380         record key is RNDRSTAT-RENDER-ID
+000390         file status is WS-RNDRSTAT-FILE-STATUS.
+000400 
+000410 data division.
+000420 file section.
+000430 fd  RNDRSTAT-FILE.
+000440     copy RNDRREC.
+000450 
+000460 working-storage section.
+000470 01  WS-RNDRSTAT-FILE-STATUS  pic x(02) value '00'.
+000480     88  WS-RNDRSTAT-FILE-OK        value '00'.
+000490     88  WS-RNDRSTAT-FILE-NOT-FOUND value '23'.
+000500 
+000510 linkage section.
+000520 01  LK-RENDER-ID             pic x(20).
+000530 01  LK-ROUTE-NAME            pic x(30).
+000540 01  LK-OPERATION             pic x(01).
+000550     88  LK-OP-BEGIN                value 'B'.
+000560     88  LK-OP-COMPLETE             value 'C'.
+000570     88  LK-OP-FAIL                 value 'F'.
+000580     88  LK-OP-CHECK                value 'Q'.
+000590 01  LK-PRIOR-STATE           pic x(01).
+000600     88  LK-PRIOR-IN-PROGRESS       value 'I'.
+000610     88  LK-PRIOR-COMPLETE          value 'C'.
+000620     88  LK-PRIOR-FAILED            value 'F'.
+000630     88  LK-PRIOR-NONE              value ' '.
+000640 01  LK-RNDRSTAT-STATUS       pic x(02).
+000650     88  LK-RNDRSTAT-OK             value '00'.
+000660     88  LK-RNDRSTAT-NOT-FOUND      value '04'.
+000670 
+000680 procedure division using LK-RENDER-ID LK-ROUTE-NAME LK-OPERATION
+000690             LK-PRIOR-STATE LK-RNDRSTAT-STATUS.
+000700 
+000710 0000-main-logic.
+000720     move '00' to LK-RNDRSTAT-STATUS.
+000730     perform 1000-open-rndrstat-file thru 1000-exit.
+000740     move LK-RENDER-ID to RNDRSTAT-RENDER-ID.
+000750     evaluate true
+000760         when LK-OP-BEGIN
+000770             perform 2000-begin-render thru 2000-exit
+000780         when LK-OP-COMPLETE
+000790             perform 3000-finish-render thru 3000-exit
+000800         when LK-OP-FAIL
+000810             perform 4000-finish-render thru 4000-exit
+000820         when LK-OP-CHECK
+000830             perform 5000-check-render thru 5000-exit
+000840     end-evaluate.
+000850     close RNDRSTAT-FILE.
+000860     goback.
+000870 0000-exit.
+000880     exit.
+000890 
+000900*    ------------------------------------------------------------
+000910*    1000-OPEN-RNDRSTAT-FILE - OPENS I-O, CREATING THE RENDER-
+000920*    STATE STORE THE FIRST TIME IT IS CALLED.
+000930*    ------------------------------------------------------------
+000940 1000-open-rndrstat-file.
+000950     open i-o RNDRSTAT-FILE.
+000960     if not WS-RNDRSTAT-FILE-OK
+000970         open output RNDRSTAT-FILE
+000980         close RNDRSTAT-FILE
+000990         open i-o RNDRSTAT-FILE
+001000     end-if.
+001010 1000-exit.
+001020     exit.
+001030 
+001040*    ------------------------------------------------------------
+001050*    2000-BEGIN-RENDER - READS ANY PRIOR STATE FOR THIS RENDER-ID
+001060*    BACK TO THE CALLER FIRST (SO IT CAN TELL A REPLAY OF AN
+001070*    ALREADY-COMPLETED RENDER FROM A RETRY OF ONE THAT NEVER
+001080*    FINISHED), THEN RECORDS THIS ATTEMPT AS IN-PROGRESS.  A
+001090*    RENDER-ID ALREADY MARKED COMPLETE IS LEFT UNTOUCHED - THE
+001100*    CALLER IS EXPECTED TO SEE LK-PRIOR-COMPLETE AND SKIP THE
+001110*    RENDER, AND THE ON-DISK RECORD MUST STILL SAY COMPLETE IF
+001120*    THAT SAME RENDER-ID IS EVER CHECKED OR RETRIED AGAIN.
+001130*    ------------------------------------------------------------
+001140 2000-begin-render.
+001150     read RNDRSTAT-FILE.
+001160     if WS-RNDRSTAT-FILE-OK
+001170         move RNDRSTAT-STATE to LK-PRIOR-STATE
+001180     else
+001190         set LK-PRIOR-NONE to true
+001200     end-if.
+001210     if LK-PRIOR-COMPLETE
+001220         go to 2000-exit
+001230     end-if.
+001240     move LK-ROUTE-NAME to RNDRSTAT-ROUTE-NAME.
+001250     set RNDRSTAT-IN-PROGRESS to true.
+001260     accept RNDRSTAT-START-DATE from date yyyymmdd.
+001270     accept RNDRSTAT-START-TIME from time.
+001280     move zero to RNDRSTAT-END-DATE.
+001290     move zero to RNDRSTAT-END-TIME.
+001300     if WS-RNDRSTAT-FILE-OK
+001310         rewrite RNDRSTAT-RECORD
+001320     else
+001330         write RNDRSTAT-RECORD
+001340     end-if.
+001350 2000-exit.
+001360     exit.
+001370 
+001380*    ------------------------------------------------------------
+001390*    3000-FINISH-RENDER - MARKS THE RENDER COMPLETE.  LIKE
+001400*    2000-BEGIN-RENDER AND 5000-CHECK-RENDER, CHECKS THE READ'S
+001410*    FILE STATUS BEFORE ACTING ON THE RECORD - A COMPLETE OR FAIL
+001420*    CALL FOR A RENDER-ID WITH NO MATCHING BEGIN HAS NOTHING TO
+001430*    REWRITE.
+001440*    ------------------------------------------------------------
+001450 3000-finish-render.
+001460     read RNDRSTAT-FILE.
+001470     if WS-RNDRSTAT-FILE-OK
+001480         set RNDRSTAT-COMPLETE to true
+001490         accept RNDRSTAT-END-DATE from date yyyymmdd
+001500         accept RNDRSTAT-END-TIME from time
+001510         rewrite RNDRSTAT-RECORD
+001520     else
+001530         set LK-RNDRSTAT-NOT-FOUND to true
+001540     end-if.
+001550 3000-exit.
+001560     exit.
+001570 
+001580*    ------------------------------------------------------------
+001590*    4000-FINISH-RENDER - MARKS THE RENDER FAILED (VALIDATION
+001600*    REJECTED IT, OR COWTEMPLATE RETURNED A BAD STATUS) RATHER
+001610*    THAN LEAVING IT LOOKING LIKE AN INTERRUPTED IN-PROGRESS RUN.
+001620*    CHECKS THE READ'S FILE STATUS BEFORE REWRITING, AS
+001630*    3000-FINISH-RENDER DOES.
+001640*    ------------------------------------------------------------
+001650 4000-finish-render.
+001660     read RNDRSTAT-FILE.
+001670     if WS-RNDRSTAT-FILE-OK
+001680         set RNDRSTAT-FAILED to true
+001690         accept RNDRSTAT-END-DATE from date yyyymmdd
+001700         accept RNDRSTAT-END-TIME from time
+001710         rewrite RNDRSTAT-RECORD
+001720     else
+001730         set LK-RNDRSTAT-NOT-FOUND to true
+001740     end-if.
+001750 4000-exit.
+001760     exit.
+001770 
+001780*    ------------------------------------------------------------
+001790*    5000-CHECK-RENDER - RETURNS THE CURRENT STATE FOR A RENDER-
+001800*    ID WITHOUT CHANGING IT.
+001810*    ------------------------------------------------------------
+001820 5000-check-render.
+001830     read RNDRSTAT-FILE.
+001840     if WS-RNDRSTAT-FILE-OK
+001850         move RNDRSTAT-STATE to LK-PRIOR-STATE
+001860     else
+001870         set LK-PRIOR-NONE to true
+001880         set LK-RNDRSTAT-NOT-FOUND to true
+001890     end-if.
+001900 5000-exit.
+001910     exit.
+001920 
+001930 end program rndrstat.
