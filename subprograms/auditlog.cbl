@@ -0,0 +1,130 @@
+000010*****************************************************************
+000020*
+000030*    PROGRAM-ID.   AUDITLOG
+000040*    AUTHOR.       JKM
+000050*    INSTALLATION. CHADSTACK DATA PROCESSING
+000060*    DATE-WRITTEN. 08/09/2026
+000070*
+000080*    REMARKS.      CALLED BY EVERY ROUTE PROGRAM IMMEDIATELY
+000090*                  AROUND ITS CALL TO 'COWTEMPLATE'.  WRITES ONE
+000100*                  HEADER RECORD AND ONE VARIABLE RECORD PER
+000110*                  COW-VARNAME/COW-VARVALUE PAIR TO THE AUDIT
+000120*                  LOG SO A RENDER CAN BE RECONSTRUCTED AFTER
+000130*                  THE FACT.
+000140*
+000150*****************************************************************
+000160*    MODIFICATION HISTORY
+000170*    ------------------------------------------------------------
+000180*    08/09/2026  JKM  ORIGINAL VERSION.
+000190*    08/09/2026  JKM  TAKE THE-VARS FROM THE SHARED THEVARS
+000200*                      COPYBOOK INSTEAD OF A PRIVATE LINKAGE
+000210*                      COPY OF THE COW-VARS LAYOUT.
+000220*    08/09/2026  JKM  TAKE THE-VARS-CONTROL AS A SEPARATE
+000230*                      PARAMETER NOW THAT COW-VAR-COUNT HAS MOVED
+000240*                      OUT OF THE-VARS ITSELF (SEE THEVARS.CPY).
+000250*****************************************************************
+000260 
+000270 identification division.
+000280 program-id. auditlog.
+000290 author. jkm.
+000300 installation. chadstack data processing.
+000310 date-written. 08/09/2026.
+000320 
+000330 environment division.
+000340 input-output section.
+000350 file-control.
+000360     select AUDIT-FILE assign to AUDITLOG
+000370         organization is line sequential
+000380         file status is WS-AUDIT-FILE-STATUS.
+000390 
+000400 data division.
+000410 file section.
+000420 fd  AUDIT-FILE.
+000430     copy AUDITREC.
+000440 
+000450 working-storage section.
+000460 01  WS-AUDIT-FILE-STATUS     pic x(02) value '00'.
+000470     88  WS-AUDIT-FILE-OK           value '00'.
+000480 
+000490 01  WS-WORK-FIELDS.
+000500     03  WS-VAR-SEQ           pic 9(04) comp.
+000510 
+000520 linkage section.
+000530 01  LK-ROUTE-NAME            pic x(30).
+000540 01  LK-TEMPLATE-NAME         pic x(30).
+000550 copy THEVARS.
+000560 
+000570 procedure division using LK-ROUTE-NAME LK-TEMPLATE-NAME
+000580             THE-VARS-CONTROL THE-VARS.
+000590 
+000600 0000-main-logic.
+000610     perform 1000-open-audit-file thru 1000-exit.
+000620     perform 2000-write-header-record thru 2000-exit.
+000630     perform 3000-write-var-records
+000640             thru 3000-exit
+000650             varying WS-VAR-SEQ from 1 by 1
+000660             until WS-VAR-SEQ > COW-VAR-COUNT.
+000670     perform 8000-close-audit-file thru 8000-exit.
+000680     goback.
+000690 0000-exit.
+000700     exit.
+000710 
+000720*    ------------------------------------------------------------
+000730*    1000-OPEN-AUDIT-FILE - OPENS FOR EXTEND SO EACH RENDER'S
+000740*    RECORDS ARE APPENDED TO THE RUNNING LOG, CREATING THE FILE
+000750*    THE FIRST TIME IT IS CALLED.
+000760*    ------------------------------------------------------------
+000770 1000-open-audit-file.
+000780     open extend AUDIT-FILE.
+000790     if not WS-AUDIT-FILE-OK
+000800         open output AUDIT-FILE
+000810     end-if.
+000820 1000-exit.
+000830     exit.
+000840 
+000850*    ------------------------------------------------------------
+000860*    2000-WRITE-HEADER-RECORD
+000870*    ------------------------------------------------------------
+000880 2000-write-header-record.
+000890     move spaces to AUDIT-RECORD.
+000900     accept AUDIT-DATE from date yyyymmdd.
+000910     accept AUDIT-TIME from time.
+000920     move LK-ROUTE-NAME    to AUDIT-ROUTE-NAME.
+000930     move LK-TEMPLATE-NAME to AUDIT-TEMPLATE-NAME.
+000940     set AUDIT-TYPE-HEADER to true.
+000950     move COW-VAR-COUNT     to AUDIT-VAR-COUNT.
+000960     move zero             to AUDIT-VAR-SEQ.
+000970     move spaces           to AUDIT-VARNAME AUDIT-VARVALUE.
+000980     write AUDIT-RECORD.
+000990 2000-exit.
+001000     exit.
+001010 
+001020*    ------------------------------------------------------------
+001030*    3000-WRITE-VAR-RECORDS - ONE RECORD PER COW-VARNAME/
+001040*    COW-VARVALUE PAIR ACTUALLY PASSED TO COWTEMPLATE.
+001050*    ------------------------------------------------------------
+001060 3000-write-var-records.
+001070     set COW-VAR-IDX to WS-VAR-SEQ.
+001080     move spaces to AUDIT-RECORD.
+001090     accept AUDIT-DATE from date yyyymmdd.
+001100     accept AUDIT-TIME from time.
+001110     move LK-ROUTE-NAME    to AUDIT-ROUTE-NAME.
+001120     move LK-TEMPLATE-NAME to AUDIT-TEMPLATE-NAME.
+001130     set AUDIT-TYPE-VAR to true.
+001140     move COW-VAR-COUNT     to AUDIT-VAR-COUNT.
+001150     move WS-VAR-SEQ       to AUDIT-VAR-SEQ.
+001160     move COW-varname (COW-VAR-IDX)  to AUDIT-VARNAME.
+001170     move COW-varvalue (COW-VAR-IDX) to AUDIT-VARVALUE.
+001180     write AUDIT-RECORD.
+001190 3000-exit.
+001200     exit.
+001210 
+001220*    ------------------------------------------------------------
+001230*    8000-CLOSE-AUDIT-FILE
+001240*    ------------------------------------------------------------
+001250 8000-close-audit-file.
+001260     close AUDIT-FILE.
+001270 8000-exit.
+001280     exit.
+001290 
+001300 end program auditlog.
