@@ -0,0 +1,226 @@
+000010*****************************************************************
+000020*
+000030*    PROGRAM-ID.   VALVARS
+000040*    AUTHOR.       JKM
+000050*    INSTALLATION. CHADSTACK DATA PROCESSING
+000060*    DATE-WRITTEN. 08/09/2026
+000070*
+000080*    REMARKS.      CALLED BY A ROUTE PROGRAM BEFORE IT CALLS
+000090*                  'COWTEMPLATE'.  SCANS EVERY COW-VARNAME/
+000100*                  COW-VARVALUE PAIR FOR CONTROL CHARACTERS AND
+000110*                  LEFTOVER QUOTE CHARACTERS.  ANY PAIR THAT
+000120*                  FAILS IS WRITTEN TO THE VALVARS BAD-DATA LOG
+000130*                  AND THE CALLER IS TOLD THE OVERALL RESULT VIA
+000140*                  LK-VALIDATION-STATUS SO IT CAN REFUSE THE
+000150*                  RENDER RATHER THAN PASS BAD DATA DOWNSTREAM.
+000160*
+000170*****************************************************************
+000180*    MODIFICATION HISTORY
+000190*    ------------------------------------------------------------
+000200*    08/09/2026  JKM  ORIGINAL VERSION.
+000210*    08/09/2026  JKM  TAKE THE-VARS FROM THE SHARED THEVARS
+000220*                      COPYBOOK INSTEAD OF A PRIVATE LINKAGE
+000230*                      COPY OF THE COW-VARS LAYOUT.
+000240*    08/09/2026  JKM  TALLY CONTROL CHARACTERS AND QUOTE
+000250*                      CHARACTERS SEPARATELY SO THE LOGGED ERROR
+000260*                      CODE TELLS THEM APART INSTEAD OF ALWAYS
+000270*                      RAISING ERR-BAD-VAR-CONTROL-CHAR.
+000280*    08/09/2026  JKM  OPEN THE VALERR-FILE ONCE PER CALL ON THE
+000290*                      FIRST BAD PAIR FOUND AND CLOSE IT ONCE AT
+000300*                      THE END, MATCHING AUDITLOG'S OPEN-ONCE/
+000310*                      WRITE-MANY/CLOSE-ONCE SHAPE, INSTEAD OF
+000320*                      OPENING AND CLOSING IT FOR EVERY BAD PAIR.
+000330*                      ALSO NOW TAKES THE-VARS-CONTROL ALONGSIDE
+000340*                      THE-VARS (SEE THEVARS.CPY).
+000350*****************************************************************
+000360 
+000370 identification division.
+000380 program-id. valvars.
+000390 author. jkm.
+000400 installation. chadstack data processing.
+000410 date-written. 08/09/2026.
+000420 
+000430 environment division.
+000440 input-output section.
+000450 file-control.
+000460     select VALERR-FILE assign to VALVARLG
+000470         organization is line sequential
+000480         file status is WS-VALERR-FILE-STATUS.
+000490 
+000500 data division.
+000510 file section.
+000520 fd  VALERR-FILE.
+000530     copy VALERRREC.
+000540 
+000550 working-storage section.
+000560 01  WS-VALERR-FILE-STATUS    pic x(02) value '00'.
+000570     88  WS-VALERR-FILE-OK          value '00'.
+000580 
+000590 copy ERRCODES.
+000600 
+000610*    ------------------------------------------------------------
+000620*    BAD-CHARACTER LISTS - CONTROL CHARACTERS AND QUOTE
+000630*    CHARACTERS ARE KEPT IN SEPARATE TABLES AND TALLIED
+000640*    SEPARATELY (3000/3100-CHECK) SO THE CALLER CAN TELL WHICH
+000650*    KIND OF BAD DATA WAS FOUND.
+000660*    ------------------------------------------------------------
+000670 01  WS-CONTROL-CHAR-LIST-INIT.
+000680     03  filler                   pic x(01) value x'00'.
+000690     03  filler                   pic x(01) value x'09'.
+000700     03  filler                   pic x(01) value x'0A'.
+000710     03  filler                   pic x(01) value x'0D'.
+000720     03  filler                   pic x(01) value x'1B'.
+000730     03  filler                   pic x(01) value x'7F'.
+000740 
+000750 01  WS-CONTROL-CHAR-TABLE redefines WS-CONTROL-CHAR-LIST-INIT.
+000760     03  WS-CONTROL-CHAR-ENTRY occurs 6 times pic x(01).
+000770 
+000780 77  WS-CONTROL-CHAR-MAX      pic 9(02) comp value 6.
+000790 
+000800 01  WS-QUOTE-CHAR-LIST-INIT.
+000810     03  filler                   pic x(01) value '"'.
+000820     03  filler                   pic x(01) value quote.
+000830 
+000840 01  WS-QUOTE-CHAR-TABLE redefines WS-QUOTE-CHAR-LIST-INIT.
+000850     03  WS-QUOTE-CHAR-ENTRY occurs 2 times pic x(01).
+000860 
+000870 77  WS-QUOTE-CHAR-MAX        pic 9(02) comp value 2.
+000880 
+000890 01  WS-WORK-FIELDS.
+000900     03  WS-VAR-SEQ           pic 9(04) comp.
+000910     03  WS-CHAR-IDX          pic 9(02) comp.
+000920     03  WS-CONTROL-TALLY     pic 9(04) comp.
+000930     03  WS-QUOTE-TALLY       pic 9(04) comp.
+000940     03  WS-FIELD-BAD-SW      pic x(01) value 'N'.
+000950         88  WS-FIELD-IS-BAD        value 'Y'.
+000960         88  WS-FIELD-IS-OK         value 'N'.
+000970     03  WS-VALERR-FILE-OPEN-SW   pic x(01) value 'N'.
+000980         88  WS-VALERR-FILE-IS-OPEN     value 'Y'.
+000990         88  WS-VALERR-FILE-NOT-OPEN    value 'N'.
+001000 
+001010 linkage section.
+001020 01  LK-ROUTE-NAME            pic x(30).
+001030 copy THEVARS.
+001040 01  LK-VALIDATION-STATUS     pic x(02).
+001050     88  LK-VALIDATION-PASSED       value '00'.
+001060     88  LK-VALIDATION-FAILED       value '04'.
+001070 
+001080 procedure division using LK-ROUTE-NAME THE-VARS-CONTROL THE-VARS
+001090             LK-VALIDATION-STATUS.
+001100 
+001110 0000-main-logic.
+001120     move '00' to LK-VALIDATION-STATUS.
+001130     set WS-VALERR-FILE-NOT-OPEN to true.
+001140     perform 2000-check-all-vars
+001150             thru 2000-exit
+001160             varying WS-VAR-SEQ from 1 by 1
+001170             until WS-VAR-SEQ > COW-VAR-COUNT.
+001180     if WS-VALERR-FILE-IS-OPEN
+001190         perform 8000-close-valerr-file thru 8000-exit
+001200     end-if.
+001210     goback.
+001220 0000-exit.
+001230     exit.
+001240 
+001250*    ------------------------------------------------------------
+001260*    2000-CHECK-ALL-VARS - VALIDATES ONE COW-VARNAME/COW-VARVALUE
+001270*    PAIR AND LOGS IT IF EITHER FIELD IS BAD.  A CONTROL
+001280*    CHARACTER TAKES PRIORITY OVER A QUOTE CHARACTER WHEN A
+001290*    SINGLE PAIR HAS BOTH, SINCE ONLY ONE ERROR RECORD IS
+001300*    WRITTEN PER BAD PAIR.
+001310*    ------------------------------------------------------------
+001320 2000-check-all-vars.
+001330     set COW-VAR-IDX to WS-VAR-SEQ.
+001340     move zero to WS-CONTROL-TALLY.
+001350     move zero to WS-QUOTE-TALLY.
+001360     perform 3000-check-control-chars
+001370             thru 3000-exit
+001380             varying WS-CHAR-IDX from 1 by 1
+001390             until WS-CHAR-IDX > WS-CONTROL-CHAR-MAX.
+001400     perform 3100-check-quote-chars
+001410             thru 3100-exit
+001420             varying WS-CHAR-IDX from 1 by 1
+001430             until WS-CHAR-IDX > WS-QUOTE-CHAR-MAX.
+001440     if WS-CONTROL-TALLY > zero
+001450         set ERR-BAD-VAR-CONTROL-CHAR to true
+001460         perform 4000-log-bad-var thru 4000-exit
+001470         move '04' to LK-VALIDATION-STATUS
+001480     else
+001490         if WS-QUOTE-TALLY > zero
+001500             set ERR-BAD-VAR-QUOTE-CHAR to true
+001510             perform 4000-log-bad-var thru 4000-exit
+001520             move '04' to LK-VALIDATION-STATUS
+001530         end-if
+001540     end-if.
+001550 2000-exit.
+001560     exit.
+001570 
+001580*    ------------------------------------------------------------
+001590*    3000-CHECK-CONTROL-CHARS - TALLIES OCCURRENCES OF ONE
+001600*    CONTROL CHARACTER ACROSS BOTH THE NAME AND THE VALUE.
+001610*    ------------------------------------------------------------
+001620 3000-check-control-chars.
+001630     inspect COW-varname (COW-VAR-IDX) tallying WS-CONTROL-TALLY
+001640             for all WS-CONTROL-CHAR-ENTRY (WS-CHAR-IDX).
+001650     inspect COW-varvalue (COW-VAR-IDX) tallying WS-CONTROL-TALLY
+001660             for all WS-CONTROL-CHAR-ENTRY (WS-CHAR-IDX).
+001670 3000-exit.
+001680     exit.
+001690 
+001700*    ------------------------------------------------------------
+001710*    3100-CHECK-QUOTE-CHARS - TALLIES OCCURRENCES OF ONE QUOTE
+001720*    CHARACTER ACROSS BOTH THE NAME AND THE VALUE.
+001730*    ------------------------------------------------------------
+001740 3100-check-quote-chars.
+001750     inspect COW-varname (COW-VAR-IDX) tallying WS-QUOTE-TALLY
+001760             for all WS-QUOTE-CHAR-ENTRY (WS-CHAR-IDX).
+001770     inspect COW-varvalue (COW-VAR-IDX) tallying WS-QUOTE-TALLY
+001780             for all WS-QUOTE-CHAR-ENTRY (WS-CHAR-IDX).
+001790 3100-exit.
+001800     exit.
+001810 
+001820*    ------------------------------------------------------------
+001830*    4000-LOG-BAD-VAR - WRITES ONE RECORD TO THE VALVARS
+001840*    BAD-DATA LOG.  OPENS THE FILE ON THE FIRST BAD PAIR FOUND
+001850*    THIS CALL (SEE 1000-OPEN-VALERR-FILE) RATHER THAN EVERY TIME
+001860*    THROUGH THIS PARAGRAPH - IT IS CLOSED ONCE, IN 0000-MAIN-
+001870*    LOGIC, AFTER ALL PAIRS HAVE BEEN CHECKED.
+001880*    ------------------------------------------------------------
+001890 4000-log-bad-var.
+001900     if WS-VALERR-FILE-NOT-OPEN
+001910         perform 1000-open-valerr-file thru 1000-exit
+001920     end-if.
+001930     move spaces to VALERR-RECORD.
+001940     accept VALERR-DATE from date yyyymmdd.
+001950     accept VALERR-TIME from time.
+001960     move LK-ROUTE-NAME to VALERR-ROUTE-NAME.
+001970     move ERR-STATUS-CODE to VALERR-ERROR-CODE.
+001980     move COW-varname (COW-VAR-IDX)  to VALERR-VARNAME.
+001990     move COW-varvalue (COW-VAR-IDX) to VALERR-VARVALUE.
+002000     write VALERR-RECORD.
+002010 4000-exit.
+002020     exit.
+002030 
+002040*    ------------------------------------------------------------
+002050*    1000-OPEN-VALERR-FILE - OPENS FOR EXTEND SO BAD-DATA RECORDS
+002060*    ARE APPENDED TO THE RUNNING LOG, CREATING THE FILE THE FIRST
+002070*    TIME IT IS CALLED.
+002080*    ------------------------------------------------------------
+002090 1000-open-valerr-file.
+002100     open extend VALERR-FILE.
+002110     if not WS-VALERR-FILE-OK
+002120         open output VALERR-FILE
+002130     end-if.
+002140     set WS-VALERR-FILE-IS-OPEN to true.
+002150 1000-exit.
+002160     exit.
+002170 
+002180*    ------------------------------------------------------------
+002190*    8000-CLOSE-VALERR-FILE
+002200*    ------------------------------------------------------------
+002210 8000-close-valerr-file.
+002220     close VALERR-FILE.
+002230 8000-exit.
+002240     exit.
+002250 
+002260 end program valvars.
